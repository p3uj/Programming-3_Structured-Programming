@@ -6,35 +6,233 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EmployeeRecord1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ACCESS MODE IS DYNAMIC: the SORT ... USING phrase below reads
+      * this file sequentially to build SORTED-EMPLOYEE-FILE, and
+      * 2460-UPDATE-EMPLOYEE-MASTER later reads/rewrites it randomly by
+      * MST-EMP-NUMBER to post each period's computed netpay back to
+      * the master, so both access patterns are needed in one run.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMP-NUMBER
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "SORTED.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO WS-PRINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT BANK-FILE ASSIGN TO "BANKFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BANK-FILE-STATUS.
+
+           SELECT YTD-MASTER-FILE ASSIGN TO "YTDMASTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-NUMBER
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      * Indexed master file (RECORD KEY IS MST-EMP-NUMBER) so HR lookups
+      * (EmployeeLookup) can pull one employee without a full run. The
+      * payroll register consumes it through the SORT below, then
+      * reopens it I-O and rewrites each processed employee's computed
+      * netpay/effective deductions back in (2460-UPDATE-EMPLOYEE-
+      * MASTER) so EmployeeLookup always reflects the latest run.
        FD  EMPLOYEE-FILE
-           LABEL RECORDS ARE STANDARD
-           RECORD NAME IS EMPLOYEE-INFO.
-       01  EMPLOYEE-INFO.
-           03  EMP-NUMBER     PIC X(10).
-           03  EMP-NAME       PIC X(20).
-           03  EMP-STATUS     PIC X(7).
-           03  EMP-BASIC-SALARY   PIC 9(6)V99.
-           03  EMP-DEDUCTIONS     PIC 9(6)V99.
-           03  EMP-NETPAY        PIC 9(6)V99.
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPMSTR.
+
+      * Sort work record: same layout as MASTER-EMPLOYEE-INFO (see
+      * EMPMSTR.CPY) with the SW- prefix so it can coexist with the
+      * EMPLOYEE-FILE (MST-) and SORTED-EMPLOYEE-FILE (EMP-) copies of
+      * that layout in this program without name collisions.
+       SD  SORT-WORK-FILE.
+           COPY EMPMSTR REPLACING LEADING ==MST-EMP-== BY ==SW-EMP-==
+               ==MASTER-EMPLOYEE-INFO== BY ==SORT-WORK-RECORD==.
+
+      * Control-broken-and-resequenced copy of EMPLOYEE-FILE, sorted by
+      * EMP-STATUS then EMP-NUMBER so the report can break on status
+      * without requiring the master file to already be in that order.
+       FD  SORTED-EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPMSTR REPLACING LEADING ==MST-EMP-== BY ==EMP-==
+               ==MASTER-EMPLOYEE-INFO== BY ==EMPLOYEE-INFO==.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-RECORD           PIC X(132).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD       PIC X(80).
+
+      * Fixed-width direct-deposit disbursement file for the bank's
+      * upload portal: EMP-NUMBER, EMP-NAME, computed EMP-NETPAY.
+       FD  BANK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BANK-RECORD.
+           02  BANK-EMP-NUMBER    PIC X(10).
+           02  BANK-EMP-NAME      PIC X(20).
+           02  BANK-NETPAY        PIC 9(8)V99.
+
+      * Year-to-date carry-forward master, keyed on EMP-NUMBER, so BIR
+      * annual filing figures survive across pay periods instead of
+      * resetting every run.
+       FD  YTD-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  YTD-RECORD.
+           02  YTD-EMP-NUMBER     PIC X(10).
+           02  YTD-SALARY         PIC 9(8)V99.
+           02  YTD-DEDUCTIONS     PIC 9(8)V99.
+           02  YTD-NETPAY         PIC 9(8)V99.
+
+      * Restart checkpoint: last EMP-NUMBER fully processed plus the
+      * running grand totals at that point, rewritten every
+      * WS-CHECKPOINT-INTERVAL records so a rerun can resume mid-file
+      * instead of reprocessing the whole EMPLOYEE-FILE.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-LAST-EMP-NUMBER   PIC X(10).
+           02  CKPT-TOTAL-SALARY      PIC 9(7)V99.
+           02  CKPT-TOTAL-DEDUCTIONS  PIC 9(7)V99.
+           02  CKPT-TOTAL-NETPAY      PIC 9(7)V99.
+           02  CKPT-TOTAL-SSS         PIC 9(7)V99.
+           02  CKPT-TOTAL-PHILHEALTH  PIC 9(7)V99.
+           02  CKPT-TOTAL-PAGIBIG     PIC 9(7)V99.
+           02  CKPT-TOTAL-WITHHOLDING PIC 9(7)V99.
+           02  CKPT-PAGE-COUNT        PIC 9(4).
+           02  CKPT-PERIOD-START      PIC X(10).
+           02  CKPT-PERIOD-END        PIC X(10).
+           02  CKPT-PREV-STATUS       PIC X(12).
+           02  CKPT-STATUS-TOTAL-SALARY      PIC 9(6)V99.
+           02  CKPT-STATUS-TOTAL-DEDUCTIONS  PIC 9(6)V99.
+           02  CKPT-STATUS-TOTAL-NETPAY      PIC 9(6)V99.
+           02  CKPT-STATUS-TOTAL-SSS         PIC 9(6)V99.
+           02  CKPT-STATUS-TOTAL-PHILHEALTH  PIC 9(6)V99.
+           02  CKPT-STATUS-TOTAL-PAGIBIG     PIC 9(6)V99.
+           02  CKPT-STATUS-TOTAL-WITHHOLDING PIC 9(6)V99.
 
        WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-FILE-STATUS   PIC XX VALUE "00".
+       01  WS-SORTED-FILE-STATUS     PIC XX VALUE "00".
+       01  WS-PRINT-FILE-STATUS      PIC XX VALUE "00".
+       01  WS-EXCEPTION-FILE-STATUS  PIC XX VALUE "00".
+       01  WS-BANK-FILE-STATUS       PIC XX VALUE "00".
+       01  WS-YTD-FILE-STATUS        PIC XX VALUE "00".
+       01  WS-CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+       01  WS-END-OF-FILE            PIC X VALUE "N".
+           88  END-OF-EMPLOYEE-FILE  VALUE "Y".
+
+       01  WS-RESTART-ANSWER         PIC X VALUE "N".
+           88  RESTART-REQUESTED     VALUE "Y" "y".
+       01  WS-CHECKPOINT-EMP-NUMBER  PIC X(10) VALUE SPACES.
+      * Checkpointing every record (rather than every N) keeps the
+      * checkpoint watermark always in step with what has actually
+      * been written to PRINT-FILE/BANK-FILE/YTD-MASTER-FILE, so a
+      * restart's skip-ahead never leaves a gap where a record could
+      * be reprocessed and its output/YTD figures duplicated.
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 1.
+       01  WS-RECORD-COUNT           PIC 9(6) VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT    PIC 9(6).
+       01  WS-CHECKPOINT-REMAINDER   PIC 9(4).
+
+       01  WS-LINE-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-LINES-PER-PAGE         PIC 9(4) VALUE 50.
+       01  WS-PAGE-COUNT             PIC 9(4) VALUE ZERO.
+
+       01  WS-PERIOD-START-DATE      PIC X(10) VALUE SPACES.
+       01  WS-PERIOD-END-DATE        PIC X(10) VALUE SPACES.
+       01  WS-PRINT-FILENAME         PIC X(30) VALUE SPACES.
+      * Run parameters, mirroring the JCL PARM idiom: the pay period
+      * this run covers, and an optional restart flag so a driver
+      * script can resume a failed run without the interactive prompt
+      * in 1000-INITIALIZATION. Read via ACCEPT ... FROM ARGUMENT-VALUE
+      * (the GnuCOBOL idiom for command-line PARMs on an executable
+      * main program -- a LINKAGE SECTION USING clause only works for
+      * a CALLed subprogram, not a top-level `cobc -x` executable).
+      * Missing arguments fall back to the interactive prompts.
+       01  WS-ARGUMENT-COUNT         PIC 9(2) VALUE ZERO.
+
+       01  WS-PREV-STATUS            PIC X(12) VALUE SPACES.
+
+       01  WS-RECORD-VALID-SW        PIC X VALUE "Y".
+           88  RECORD-IS-VALID       VALUE "Y".
+           88  RECORD-IS-INVALID     VALUE "N".
+       01  WS-VALIDATION-DEDUCTIONS  PIC 9(7)V99.
+       01  WS-EXCEPTION-REASON       PIC X(40).
+       01  WS-DEDUCTIONS-SW          PIC X.
+           88  WS-DEDUCTIONS-OK      VALUE "Y".
+           88  WS-DEDUCTIONS-BAD     VALUE "N".
+       01  WS-STATUS-SW              PIC X.
+           88  WS-STATUS-OK          VALUE "Y".
+           88  WS-STATUS-BAD         VALUE "N".
+
        01  BASIC_SALARY PIC 9(6)V99.
        01  DEDUCTIONS PIC 9(6)V99.
        01  NETPAY  PIC 9(6)V99.
-       01  TOTAL_SALARY PIC 9(6)V99.
-       01  TOTAL_DEDUCTIONS PIC 9(6)V99.
-       01  TOTAL_NETPAY PIC 9(6)V99.
+      * Widened to 9(7)V99, matching TOTAL-SSS/PHILHEALTH/PAGIBIG/
+      * WITHHOLDING-TAX below: TOTAL_SALARY sums BASIC_SALARY, which is
+      * generally the largest of the summed figures, so it needs at
+      * least as much headroom as the itemized deduction totals to
+      * avoid silently wrapping on a run with more than a few dozen
+      * employees.
+       01  TOTAL_SALARY PIC 9(7)V99.
+       01  TOTAL_DEDUCTIONS PIC 9(7)V99.
+       01  TOTAL_NETPAY PIC 9(7)V99.
+
+       01  WS-EFF-SSS             PIC 9(6)V99.
+       01  WS-EFF-PHILHEALTH      PIC 9(6)V99.
+       01  WS-EFF-PAGIBIG         PIC 9(6)V99.
+       01  WS-EFF-WITHHOLDING     PIC 9(6)V99.
+
+       01  TOTAL-SSS             PIC 9(7)V99.
+       01  TOTAL-PHILHEALTH      PIC 9(7)V99.
+       01  TOTAL-PAGIBIG         PIC 9(7)V99.
+       01  TOTAL-WITHHOLDING-TAX PIC 9(7)V99.
+
+       01  STATUS-TOTAL-SALARY      PIC 9(6)V99.
+       01  STATUS-TOTAL-DEDUCTIONS  PIC 9(6)V99.
+       01  STATUS-TOTAL-NETPAY      PIC 9(6)V99.
+       01  STATUS-TOTAL-SSS         PIC 9(6)V99.
+       01  STATUS-TOTAL-PHILHEALTH  PIC 9(6)V99.
+       01  STATUS-TOTAL-PAGIBIG     PIC 9(6)V99.
+       01  STATUS-TOTAL-WITHHOLDING PIC 9(6)V99.
 
        01  HEADING-1.
            02  FILLER PIC X(37) VALUE SPACES.
            02  FILLER PIC X(11) VALUE "ABC COMPANY".
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(10) VALUE SPACES.
+           02  FILLER PIC X(5) VALUE "PAGE ".
+           02  PAGE-NO-OUT PIC ZZZ9.
        01  HEADING-2.
            02  FILLER PIC X(31) VALUE SPACES.
            02  FILLER PIC X(24) VALUE "MAKATI CITY, PHILIPPINES".
            02  FILLER PIC X(31) VALUE SPACES.
+       01  HEADING-PERIOD.
+           02  FILLER PIC X(30) VALUE SPACES.
+           02  FILLER PIC X(12) VALUE "PAY PERIOD: ".
+           02  PERIOD-START-OUT PIC X(10).
+           02  FILLER PIC X(4) VALUE " TO ".
+           02  PERIOD-END-OUT PIC X(10).
        01  HEADING-3.
            02  FILLER PIC X(1) VALUE SPACES.
            02  FILLER PIC X(8) VALUE "EMPLOYEE".
@@ -42,23 +240,29 @@
            02  FILLER PIC X(8) VALUE "EMPLOYEE".
            02  FILLER PIC X(15) VALUE SPACES.
            02  FILLER PIC X(6) VALUE "STATUS".
-           02  FILLER PIC X(4) VALUE SPACES.
+           02  FILLER PIC X(8) VALUE SPACES.
            02  FILLER PIC X(5) VALUE "BASIC".
+           02  FILLER PIC X(7) VALUE SPACES.
+           02  FILLER PIC X(3) VALUE "SSS".
            02  FILLER PIC X(8) VALUE SPACES.
-           02  FILLER PIC X(10) VALUE "DEDUCTIONS".
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(10) VALUE "PHILHEALTH".
+           02  FILLER PIC X(1) VALUE SPACES.
+           02  FILLER PIC X(7) VALUE "PAGIBIG".
+           02  FILLER PIC X(4) VALUE SPACES.
+           02  FILLER PIC X(8) VALUE "WITHHELD".
+           02  FILLER PIC X(4) VALUE SPACES.
            02  FILLER PIC X(7) VALUE "NET PAY".
-           02  FILLER PIC X(6) VALUE SPACES.
+           02  FILLER PIC X(5) VALUE SPACES.
        01  HEADING-4.
            02  FILLER PIC X(1) VALUE SPACES.
            02  FILLER PIC X(6) VALUE "NUMBER".
            02  FILLER PIC X(7) VALUE SPACES.
            02  FILLER PIC X(4) VALUE "NAME".
-           02  FILLER PIC X(19) VALUE SPACES.
-           02  FILLER PIC X(10) VALUE SPACES.
+           02  FILLER PIC X(33) VALUE SPACES.
            02  FILLER PIC X(6) VALUE "SALARY".
-           02  FILLER PIC X(8) VALUE SPACES.
-           02  FILLER PIC X(25) VALUE SPACES.
+           02  FILLER PIC X(39) VALUE SPACES.
+           02  FILLER PIC X(3) VALUE "TAX".
+           02  FILLER PIC X(6) VALUE SPACES.
 
        01  PRINTING-LINE.
            02  FILLER PIC X(1) VALUE SPACES.
@@ -66,25 +270,531 @@
            02  FILLER PIC X(3) VALUE SPACES.
            02  NAME-OUT PIC X(20).
            02  FILLER PIC X(3) VALUE SPACES.
-           02  STATUS-OUT PIC X(7).
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  STATUS-OUT PIC X(12).
+           02  FILLER PIC X(2) VALUE SPACES.
            02  SALARY-OUT PIC ZZZ,ZZZ.99.
-           02  FILLER PIC X(3) VALUE SPACES.
-           02  DEDUCTIONS-OUT PIC ZZZ,ZZZ.99.
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  SSS-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  PHILHEALTH-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  PAGIBIG-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  WITHHOLDING-OUT PIC ZZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
            02  NETPAY-OUT PIC ZZZ,ZZZ.99.
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(2) VALUE SPACES.
        01  PRINTING-TOTAL.
            02  FILLER PIC X(1) VALUE SPACES.
            02  FILLER PIC X(6) VALUE "TOTALS".
-           02  FILLER PIC X(40) VALUE SPACES.
+           02  FILLER PIC X(44) VALUE SPACES.
            02  TOTAL-SALARY-OUT PIC ZZZ,ZZZ.99.
-           02  FILLER PIC X(3) VALUE SPACES.
-           02  TOTAL-DEDUCTION-OUT PIC ZZZ,ZZZ.99.
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  TOTAL-SSS-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  TOTAL-PHILHEALTH-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  TOTAL-PAGIBIG-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  TOTAL-WITHHOLDING-OUT PIC ZZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
            02  TOTAL-NETPAY-OUT PIC ZZZ,ZZZ.99.
-           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(2) VALUE SPACES.
+
+       01  PRINTING-SUBTOTAL.
+           02  FILLER PIC X(1) VALUE SPACES.
+           02  FILLER PIC X(9) VALUE "SUBTOTAL-".
+           02  SUBTOTAL-STATUS-OUT PIC X(12).
+           02  FILLER PIC X(29) VALUE SPACES.
+           02  SUBTOTAL-SALARY-OUT PIC ZZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  SUBTOTAL-SSS-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  SUBTOTAL-PHILHEALTH-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  SUBTOTAL-PAGIBIG-OUT PIC ZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  SUBTOTAL-WITHHOLDING-OUT PIC ZZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
+           02  SUBTOTAL-NETPAY-OUT PIC ZZZ,ZZZ.99.
+           02  FILLER PIC X(2) VALUE SPACES.
 
        01  PRINTING-NEWLINE.
             02 FILLER PIC X(86) VALUE SPACES.
+
+       01  EXCEPTION-HEADING.
+           02  FILLER PIC X(1) VALUE SPACES.
+           02  FILLER PIC X(8) VALUE "EMPLOYEE".
+           02  FILLER PIC X(4) VALUE SPACES.
+           02  FILLER PIC X(6) VALUE "REASON".
+       01  EXCEPTION-LINE.
+           02  FILLER PIC X(1) VALUE SPACES.
+           02  EXCEPTION-NUMBER-OUT PIC X(10).
+           02  FILLER PIC X(3) VALUE SPACES.
+           02  EXCEPTION-REASON-OUT PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-MODULE.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-EMPLOYEE-RECORDS
+               UNTIL END-OF-EMPLOYEE-FILE
+           PERFORM 3000-WRITE-GRAND-TOTALS
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           MOVE ZEROES TO TOTAL_SALARY TOTAL_DEDUCTIONS TOTAL_NETPAY
+           MOVE ZEROES TO TOTAL-SSS TOTAL-PHILHEALTH TOTAL-PAGIBIG
+               TOTAL-WITHHOLDING-TAX
+           PERFORM 2650-RESET-STATUS-TOTALS
+           MOVE SPACES TO WS-PREV-STATUS
+           PERFORM 1010-GET-RUN-PARAMETERS
+           PERFORM 1050-BUILD-REPORT-FILENAME
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-EMP-STATUS SW-EMP-NUMBER
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+      * SORT ... USING never touches WS-EMPLOYEE-FILE-STATUS (that FILE
+      * STATUS item only updates on an explicit OPEN/READ/WRITE/CLOSE
+      * against the SELECT, and this file is never opened directly);
+      * the SORT statement itself reports success/failure through the
+      * SORT-RETURN special register instead.
+           IF SORT-RETURN NOT = 0
+               DISPLAY "ERROR SORTING EMPLOYEE FILE, SORT-RETURN = "
+                   SORT-RETURN
+               STOP RUN
+           END-IF
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+           IF WS-SORTED-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING SORTED EMPLOYEE FILE, STATUS = "
+                   WS-SORTED-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EMPLOYEE FILE, STATUS = "
+                   WS-EMPLOYEE-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF RESTART-REQUESTED
+               PERFORM 1100-RESTART-FROM-CHECKPOINT
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND BANK-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT BANK-FILE
+           END-IF
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRINT FILE, STATUS = "
+                   WS-PRINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EXCEPTION FILE, STATUS = "
+                   WS-EXCEPTION-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-BANK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BANK FILE, STATUS = "
+                   WS-BANK-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O YTD-MASTER-FILE
+           IF WS-YTD-FILE-STATUS = "35"
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF
+           IF NOT RESTART-REQUESTED
+               WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING
+           END-IF
+           PERFORM 8000-WRITE-HEADINGS
+           PERFORM 2100-READ-EMPLOYEE-FILE
+           IF RESTART-REQUESTED
+               PERFORM 1150-SKIP-TO-CHECKPOINT
+           END-IF.
+
+      * Command-line PARM idiom for a runnable (`cobc -x`) main
+      * program: fetch whatever arguments were supplied via
+      * ARGUMENT-NUMBER/ARGUMENT-VALUE, and only prompt interactively
+      * for whichever of the three run parameters were not supplied.
+       1010-GET-RUN-PARAMETERS.
+           ACCEPT WS-ARGUMENT-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARGUMENT-COUNT >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-PERIOD-START-DATE FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY "ENTER PAY PERIOD START DATE (MM/DD/YYYY): "
+               ACCEPT WS-PERIOD-START-DATE
+           END-IF
+           IF WS-ARGUMENT-COUNT >= 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-PERIOD-END-DATE FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY "ENTER PAY PERIOD END DATE (MM/DD/YYYY): "
+               ACCEPT WS-PERIOD-END-DATE
+           END-IF
+           IF WS-ARGUMENT-COUNT >= 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-RESTART-ANSWER FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY "RESTART FROM LAST CHECKPOINT? (Y/N): "
+               ACCEPT WS-RESTART-ANSWER
+           END-IF.
+
+      * Names the report after the pay period it covers, e.g. a period
+      * of 08/01/2026 becomes PAYROLL_08012026.RPT, so successive runs
+      * for different periods don't overwrite each other's output.
+       1050-BUILD-REPORT-FILENAME.
+           STRING "PAYROLL_" DELIMITED BY SIZE
+               WS-PERIOD-START-DATE(1:2) DELIMITED BY SIZE
+               WS-PERIOD-START-DATE(4:2) DELIMITED BY SIZE
+               WS-PERIOD-START-DATE(7:4) DELIMITED BY SIZE
+               ".RPT" DELIMITED BY SIZE
+               INTO WS-PRINT-FILENAME
+           END-STRING.
+
+       1100-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "NO CHECKPOINT RECORD FOUND, "
+                           "STARTING FROM TOP OF FILE"
+                   NOT AT END
+                       IF CKPT-PERIOD-START NOT = WS-PERIOD-START-DATE
+                          OR CKPT-PERIOD-END NOT = WS-PERIOD-END-DATE
+                        DISPLAY "RESTART PAY PERIOD DOES NOT MATCH "
+                          "CHECKPOINT -- EXPECTED "
+                          CKPT-PERIOD-START " TO " CKPT-PERIOD-END
+                        CLOSE CHECKPOINT-FILE
+                        STOP RUN
+                       END-IF
+                       MOVE CKPT-LAST-EMP-NUMBER
+                        TO WS-CHECKPOINT-EMP-NUMBER
+                       MOVE CKPT-TOTAL-SALARY TO TOTAL_SALARY
+                       MOVE CKPT-TOTAL-DEDUCTIONS TO TOTAL_DEDUCTIONS
+                       MOVE CKPT-TOTAL-NETPAY TO TOTAL_NETPAY
+                       MOVE CKPT-TOTAL-SSS TO TOTAL-SSS
+                       MOVE CKPT-TOTAL-PHILHEALTH TO TOTAL-PHILHEALTH
+                       MOVE CKPT-TOTAL-PAGIBIG TO TOTAL-PAGIBIG
+                       MOVE CKPT-TOTAL-WITHHOLDING
+                        TO TOTAL-WITHHOLDING-TAX
+                       MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                       MOVE CKPT-PREV-STATUS TO WS-PREV-STATUS
+                       MOVE CKPT-STATUS-TOTAL-SALARY
+                        TO STATUS-TOTAL-SALARY
+                       MOVE CKPT-STATUS-TOTAL-DEDUCTIONS
+                        TO STATUS-TOTAL-DEDUCTIONS
+                       MOVE CKPT-STATUS-TOTAL-NETPAY
+                        TO STATUS-TOTAL-NETPAY
+                       MOVE CKPT-STATUS-TOTAL-SSS TO STATUS-TOTAL-SSS
+                       MOVE CKPT-STATUS-TOTAL-PHILHEALTH
+                        TO STATUS-TOTAL-PHILHEALTH
+                       MOVE CKPT-STATUS-TOTAL-PAGIBIG
+                        TO STATUS-TOTAL-PAGIBIG
+                       MOVE CKPT-STATUS-TOTAL-WITHHOLDING
+                        TO STATUS-TOTAL-WITHHOLDING
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE FOUND, "
+                   "STARTING FROM TOP OF FILE"
+           END-IF.
+
+       1150-SKIP-TO-CHECKPOINT.
+           IF WS-CHECKPOINT-EMP-NUMBER NOT = SPACES
+               PERFORM UNTIL END-OF-EMPLOYEE-FILE
+                       OR EMP-NUMBER = WS-CHECKPOINT-EMP-NUMBER
+                   PERFORM 2100-READ-EMPLOYEE-FILE
+               END-PERFORM
+               IF NOT END-OF-EMPLOYEE-FILE
+                   PERFORM 2100-READ-EMPLOYEE-FILE
+               END-IF
+           END-IF.
+
+       2000-PROCESS-EMPLOYEE-RECORDS.
+           PERFORM 2200-EDIT-EMPLOYEE-RECORD
+           IF RECORD-IS-VALID
+               IF EMP-STATUS NOT = WS-PREV-STATUS
+                       AND WS-PREV-STATUS NOT = SPACES
+                   PERFORM 2600-WRITE-STATUS-SUBTOTAL
+                   PERFORM 2650-RESET-STATUS-TOTALS
+               END-IF
+               MOVE EMP-STATUS TO WS-PREV-STATUS
+               PERFORM 2350-CHECK-FOR-PAGE-BREAK
+               PERFORM 2300-COMPUTE-NETPAY
+               PERFORM 2460-UPDATE-EMPLOYEE-MASTER
+               PERFORM 2400-WRITE-DETAIL-LINE
+               PERFORM 2450-WRITE-BANK-RECORD
+               PERFORM 2500-ACCUMULATE-TOTALS
+               PERFORM 3100-UPDATE-YTD-MASTER
+               PERFORM 2800-CHECK-FOR-CHECKPOINT
+           ELSE
+               PERFORM 2700-WRITE-EXCEPTION-LINE
+               PERFORM 2800-CHECK-FOR-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE-FILE.
+
+       2100-READ-EMPLOYEE-FILE.
+           READ SORTED-EMPLOYEE-FILE
+               AT END
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+           END-READ.
+
+       2350-CHECK-FOR-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 8000-WRITE-HEADINGS
+           END-IF.
+
+       2200-EDIT-EMPLOYEE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           SET WS-DEDUCTIONS-OK TO TRUE
+           SET WS-STATUS-OK TO TRUE
+           PERFORM 2210-COMPUTE-EFFECTIVE-DEDUCTIONS
+           COMPUTE WS-VALIDATION-DEDUCTIONS = WS-EFF-SSS
+               + WS-EFF-PHILHEALTH + WS-EFF-PAGIBIG + WS-EFF-WITHHOLDING
+           IF WS-VALIDATION-DEDUCTIONS > EMP-BASIC-SALARY
+               SET WS-DEDUCTIONS-BAD TO TRUE
+           END-IF
+           IF NOT (EMP-STATUS-REGULAR OR EMP-STATUS-CASUAL
+                   OR EMP-STATUS-PROBATIONARY OR EMP-STATUS-RESIGNED)
+               SET WS-STATUS-BAD TO TRUE
+           END-IF
+           IF WS-DEDUCTIONS-BAD AND WS-STATUS-BAD
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "DEDUCTIONS EXCEED SALARY, UNKNOWN STATUS" TO
+                   WS-EXCEPTION-REASON
+           ELSE
+               IF WS-DEDUCTIONS-BAD
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "DEDUCTIONS EXCEED BASIC SALARY" TO
+                       WS-EXCEPTION-REASON
+               END-IF
+               IF WS-STATUS-BAD
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "UNKNOWN EMPLOYEE STATUS" TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       2210-COMPUTE-EFFECTIVE-DEDUCTIONS.
+           EVALUATE TRUE
+               WHEN EMP-STATUS-REGULAR
+                   PERFORM 2310-COMPUTE-REGULAR
+               WHEN EMP-STATUS-CASUAL
+                   PERFORM 2320-COMPUTE-CASUAL
+               WHEN EMP-STATUS-PROBATIONARY
+                   PERFORM 2330-COMPUTE-PROBATIONARY
+               WHEN EMP-STATUS-RESIGNED
+                   PERFORM 2340-COMPUTE-RESIGNED
+               WHEN OTHER
+                   PERFORM 2310-COMPUTE-REGULAR
+           END-EVALUATE.
+
+       2300-COMPUTE-NETPAY.
+           COMPUTE DEDUCTIONS = WS-EFF-SSS + WS-EFF-PHILHEALTH
+               + WS-EFF-PAGIBIG + WS-EFF-WITHHOLDING
+           COMPUTE EMP-NETPAY = EMP-BASIC-SALARY - DEDUCTIONS
+           MOVE EMP-NETPAY TO NETPAY
+           MOVE EMP-BASIC-SALARY TO BASIC_SALARY.
+
+       2310-COMPUTE-REGULAR.
+           MOVE EMP-SSS TO WS-EFF-SSS
+           MOVE EMP-PHILHEALTH TO WS-EFF-PHILHEALTH
+           MOVE EMP-PAGIBIG TO WS-EFF-PAGIBIG
+           MOVE EMP-WITHHOLDING-TAX TO WS-EFF-WITHHOLDING.
+
+       2320-COMPUTE-CASUAL.
+           MOVE EMP-SSS TO WS-EFF-SSS
+           MOVE EMP-PHILHEALTH TO WS-EFF-PHILHEALTH
+           MOVE ZEROES TO WS-EFF-PAGIBIG
+           MOVE EMP-WITHHOLDING-TAX TO WS-EFF-WITHHOLDING.
+
+       2330-COMPUTE-PROBATIONARY.
+           MOVE EMP-SSS TO WS-EFF-SSS
+           MOVE EMP-PHILHEALTH TO WS-EFF-PHILHEALTH
+           MOVE EMP-PAGIBIG TO WS-EFF-PAGIBIG
+           COMPUTE WS-EFF-WITHHOLDING = EMP-WITHHOLDING-TAX * 0.5.
+
+       2340-COMPUTE-RESIGNED.
+           MOVE EMP-SSS TO WS-EFF-SSS
+           MOVE EMP-PHILHEALTH TO WS-EFF-PHILHEALTH
+           MOVE EMP-PAGIBIG TO WS-EFF-PAGIBIG
+           MOVE ZEROES TO WS-EFF-WITHHOLDING.
+
+       2400-WRITE-DETAIL-LINE.
+           MOVE EMP-NUMBER TO NUMBER-OUT
+           MOVE EMP-NAME TO NAME-OUT
+           MOVE EMP-STATUS TO STATUS-OUT
+           MOVE EMP-BASIC-SALARY TO SALARY-OUT
+           MOVE WS-EFF-SSS TO SSS-OUT
+           MOVE WS-EFF-PHILHEALTH TO PHILHEALTH-OUT
+           MOVE WS-EFF-PAGIBIG TO PAGIBIG-OUT
+           MOVE WS-EFF-WITHHOLDING TO WITHHOLDING-OUT
+           MOVE EMP-NETPAY TO NETPAY-OUT
+           WRITE PRINT-RECORD FROM PRINTING-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2450-WRITE-BANK-RECORD.
+           MOVE EMP-NUMBER TO BANK-EMP-NUMBER
+           MOVE EMP-NAME TO BANK-EMP-NAME
+           MOVE EMP-NETPAY TO BANK-NETPAY
+           WRITE BANK-RECORD.
+
+      * Posts this period's computed netpay and status-adjusted
+      * deductions back into EMPLOYEE-FILE, keyed on MST-EMP-NUMBER, so
+      * EmployeeLookup (and any other consumer of the master file) sees
+      * this run's real figures instead of whatever raw value happened
+      * to be sitting in the input data.
+       2460-UPDATE-EMPLOYEE-MASTER.
+           MOVE EMP-NUMBER TO MST-EMP-NUMBER
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "WARNING: EMPLOYEE " EMP-NUMBER
+                       " NOT FOUND IN MASTER, NETPAY NOT POSTED"
+               NOT INVALID KEY
+                   MOVE WS-EFF-SSS TO MST-EMP-SSS
+                   MOVE WS-EFF-PHILHEALTH TO MST-EMP-PHILHEALTH
+                   MOVE WS-EFF-PAGIBIG TO MST-EMP-PAGIBIG
+                   MOVE WS-EFF-WITHHOLDING TO MST-EMP-WITHHOLDING-TAX
+                   MOVE EMP-NETPAY TO MST-EMP-NETPAY
+                   REWRITE MASTER-EMPLOYEE-INFO
+           END-READ.
+
+       2500-ACCUMULATE-TOTALS.
+           ADD BASIC_SALARY TO TOTAL_SALARY
+           ADD DEDUCTIONS TO TOTAL_DEDUCTIONS
+           ADD NETPAY TO TOTAL_NETPAY
+           ADD WS-EFF-SSS TO TOTAL-SSS
+           ADD WS-EFF-PHILHEALTH TO TOTAL-PHILHEALTH
+           ADD WS-EFF-PAGIBIG TO TOTAL-PAGIBIG
+           ADD WS-EFF-WITHHOLDING TO TOTAL-WITHHOLDING-TAX
+           ADD BASIC_SALARY TO STATUS-TOTAL-SALARY
+           ADD DEDUCTIONS TO STATUS-TOTAL-DEDUCTIONS
+           ADD NETPAY TO STATUS-TOTAL-NETPAY
+           ADD WS-EFF-SSS TO STATUS-TOTAL-SSS
+           ADD WS-EFF-PHILHEALTH TO STATUS-TOTAL-PHILHEALTH
+           ADD WS-EFF-PAGIBIG TO STATUS-TOTAL-PAGIBIG
+           ADD WS-EFF-WITHHOLDING TO STATUS-TOTAL-WITHHOLDING.
+
+       2700-WRITE-EXCEPTION-LINE.
+           MOVE EMP-NUMBER TO EXCEPTION-NUMBER-OUT
+           MOVE WS-EXCEPTION-REASON TO EXCEPTION-REASON-OUT
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-LINE.
+
+       2600-WRITE-STATUS-SUBTOTAL.
+           WRITE PRINT-RECORD FROM PRINTING-NEWLINE
+           MOVE WS-PREV-STATUS TO SUBTOTAL-STATUS-OUT
+           MOVE STATUS-TOTAL-SALARY TO SUBTOTAL-SALARY-OUT
+           MOVE STATUS-TOTAL-SSS TO SUBTOTAL-SSS-OUT
+           MOVE STATUS-TOTAL-PHILHEALTH TO SUBTOTAL-PHILHEALTH-OUT
+           MOVE STATUS-TOTAL-PAGIBIG TO SUBTOTAL-PAGIBIG-OUT
+           MOVE STATUS-TOTAL-WITHHOLDING TO SUBTOTAL-WITHHOLDING-OUT
+           MOVE STATUS-TOTAL-NETPAY TO SUBTOTAL-NETPAY-OUT
+           WRITE PRINT-RECORD FROM PRINTING-SUBTOTAL
+           ADD 2 TO WS-LINE-COUNT.
+
+       2650-RESET-STATUS-TOTALS.
+           MOVE ZEROES TO STATUS-TOTAL-SALARY STATUS-TOTAL-DEDUCTIONS
+               STATUS-TOTAL-NETPAY STATUS-TOTAL-SSS
+               STATUS-TOTAL-PHILHEALTH STATUS-TOTAL-PAGIBIG
+               STATUS-TOTAL-WITHHOLDING.
+
+       3100-UPDATE-YTD-MASTER.
+           MOVE EMP-NUMBER TO YTD-EMP-NUMBER
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE BASIC_SALARY TO YTD-SALARY
+                   MOVE DEDUCTIONS TO YTD-DEDUCTIONS
+                   MOVE NETPAY TO YTD-NETPAY
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD BASIC_SALARY TO YTD-SALARY
+                   ADD DEDUCTIONS TO YTD-DEDUCTIONS
+                   ADD NETPAY TO YTD-NETPAY
+                   REWRITE YTD-RECORD
+           END-READ.
+
+       2800-CHECK-FOR-CHECKPOINT.
+           ADD 1 TO WS-RECORD-COUNT
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM 2850-WRITE-CHECKPOINT
+           END-IF.
+
+       2850-WRITE-CHECKPOINT.
+           MOVE EMP-NUMBER TO CKPT-LAST-EMP-NUMBER
+           MOVE TOTAL_SALARY TO CKPT-TOTAL-SALARY
+           MOVE TOTAL_DEDUCTIONS TO CKPT-TOTAL-DEDUCTIONS
+           MOVE TOTAL_NETPAY TO CKPT-TOTAL-NETPAY
+           MOVE TOTAL-SSS TO CKPT-TOTAL-SSS
+           MOVE TOTAL-PHILHEALTH TO CKPT-TOTAL-PHILHEALTH
+           MOVE TOTAL-PAGIBIG TO CKPT-TOTAL-PAGIBIG
+           MOVE TOTAL-WITHHOLDING-TAX TO CKPT-TOTAL-WITHHOLDING
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+           MOVE WS-PERIOD-START-DATE TO CKPT-PERIOD-START
+           MOVE WS-PERIOD-END-DATE TO CKPT-PERIOD-END
+           MOVE WS-PREV-STATUS TO CKPT-PREV-STATUS
+           MOVE STATUS-TOTAL-SALARY TO CKPT-STATUS-TOTAL-SALARY
+           MOVE STATUS-TOTAL-DEDUCTIONS TO CKPT-STATUS-TOTAL-DEDUCTIONS
+           MOVE STATUS-TOTAL-NETPAY TO CKPT-STATUS-TOTAL-NETPAY
+           MOVE STATUS-TOTAL-SSS TO CKPT-STATUS-TOTAL-SSS
+           MOVE STATUS-TOTAL-PHILHEALTH TO CKPT-STATUS-TOTAL-PHILHEALTH
+           MOVE STATUS-TOTAL-PAGIBIG TO CKPT-STATUS-TOTAL-PAGIBIG
+           MOVE STATUS-TOTAL-WITHHOLDING
+               TO CKPT-STATUS-TOTAL-WITHHOLDING
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE, STATUS = "
+                   WS-CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING CHECKPOINT FILE, STATUS = "
+                   WS-CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       3000-WRITE-GRAND-TOTALS.
+           IF WS-PREV-STATUS NOT = SPACES
+               PERFORM 2600-WRITE-STATUS-SUBTOTAL
+           END-IF
+           WRITE PRINT-RECORD FROM PRINTING-NEWLINE
+           MOVE TOTAL_SALARY TO TOTAL-SALARY-OUT
+           MOVE TOTAL-SSS TO TOTAL-SSS-OUT
+           MOVE TOTAL-PHILHEALTH TO TOTAL-PHILHEALTH-OUT
+           MOVE TOTAL-PAGIBIG TO TOTAL-PAGIBIG-OUT
+           MOVE TOTAL-WITHHOLDING-TAX TO TOTAL-WITHHOLDING-OUT
+           MOVE TOTAL_NETPAY TO TOTAL-NETPAY-OUT
+           WRITE PRINT-RECORD FROM PRINTING-TOTAL
+           ADD 2 TO WS-LINE-COUNT.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-FILE
+           CLOSE SORTED-EMPLOYEE-FILE
+           CLOSE PRINT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE BANK-FILE
+           CLOSE YTD-MASTER-FILE.
+
+       8000-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO PAGE-NO-OUT
+           WRITE PRINT-RECORD FROM HEADING-1
+           WRITE PRINT-RECORD FROM HEADING-2
+           MOVE WS-PERIOD-START-DATE TO PERIOD-START-OUT
+           MOVE WS-PERIOD-END-DATE TO PERIOD-END-OUT
+           WRITE PRINT-RECORD FROM HEADING-PERIOD
+           WRITE PRINT-RECORD FROM PRINTING-NEWLINE
+           WRITE PRINT-RECORD FROM HEADING-3
+           WRITE PRINT-RECORD FROM HEADING-4
+           MOVE ZEROES TO WS-LINE-COUNT.
+
        END PROGRAM EmployeeRecord1.
