@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: BENGIE B. VILLESCO
+      * Date: OCTOBER 30, 2023
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeLookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-EMP-NUMBER
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPMSTR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-FILE-STATUS   PIC XX VALUE "00".
+       01  WS-MORE-LOOKUPS           PIC X VALUE "Y".
+           88  MORE-LOOKUPS          VALUE "Y".
+       01  WS-REQUESTED-NUMBER       PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-MODULE.
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM UNTIL NOT MORE-LOOKUPS
+               PERFORM 1000-PROMPT-FOR-EMPLOYEE-NUMBER
+               IF MORE-LOOKUPS
+                   PERFORM 2000-LOOKUP-EMPLOYEE
+               END-IF
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           STOP RUN.
+
+       1000-PROMPT-FOR-EMPLOYEE-NUMBER.
+           DISPLAY "ENTER EMPLOYEE NUMBER (BLANK TO QUIT): "
+           ACCEPT WS-REQUESTED-NUMBER
+           IF WS-REQUESTED-NUMBER = SPACES
+               SET WS-MORE-LOOKUPS TO "N"
+           END-IF.
+
+       2000-LOOKUP-EMPLOYEE.
+           MOVE WS-REQUESTED-NUMBER TO MST-EMP-NUMBER
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE FOUND FOR NUMBER "
+                       WS-REQUESTED-NUMBER
+               NOT INVALID KEY
+                   PERFORM 2100-DISPLAY-EMPLOYEE
+           END-READ.
+
+       2100-DISPLAY-EMPLOYEE.
+           DISPLAY "EMPLOYEE NUMBER : " MST-EMP-NUMBER
+           DISPLAY "EMPLOYEE NAME   : " MST-EMP-NAME
+           DISPLAY "STATUS          : " MST-EMP-STATUS
+           DISPLAY "BASIC SALARY    : " MST-EMP-BASIC-SALARY
+           DISPLAY "SSS             : " MST-EMP-SSS
+           DISPLAY "PHILHEALTH      : " MST-EMP-PHILHEALTH
+           DISPLAY "PAG-IBIG        : " MST-EMP-PAGIBIG
+           DISPLAY "WITHHOLDING TAX : " MST-EMP-WITHHOLDING-TAX
+           DISPLAY "NET PAY         : " MST-EMP-NETPAY.
+
+       END PROGRAM EmployeeLookup.
