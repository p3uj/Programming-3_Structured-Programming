@@ -0,0 +1,27 @@
+      ******************************************************************
+      * EMPMSTR - shared EMPLOYEE-FILE master record layout.
+      * Used by EmployeeRecord1 (indexed master + sort source) and by
+      * EmployeeLookup (random-access single-employee lookup) so both
+      * programs stay in sync with one copy of the field layout.
+      * EmployeeRecord1 also COPYs this REPLACING LEADING MST-EMP- to
+      * build its SORTED-EMPLOYEE-FILE and SORT-WORK-FILE record
+      * layouts (which must live alongside this one in the same
+      * PROCEDURE DIVISION, hence the distinct prefixes) so all three
+      * record layouts stay in sync automatically instead of being
+      * hand-duplicated.
+      ******************************************************************
+       01  MASTER-EMPLOYEE-INFO.
+           03  MST-EMP-NUMBER          PIC X(10).
+           03  MST-EMP-NAME            PIC X(20).
+           03  MST-EMP-STATUS          PIC X(12).
+               88  MST-EMP-STATUS-REGULAR      VALUE "REGULAR".
+               88  MST-EMP-STATUS-CASUAL       VALUE "CASUAL".
+               88  MST-EMP-STATUS-PROBATIONARY VALUE "PROBATIONARY".
+               88  MST-EMP-STATUS-RESIGNED     VALUE "RESIGNED".
+           03  MST-EMP-BASIC-SALARY    PIC 9(6)V99.
+           03  MST-EMP-DEDUCTIONS.
+               05  MST-EMP-SSS             PIC 9(5)V99.
+               05  MST-EMP-PHILHEALTH      PIC 9(5)V99.
+               05  MST-EMP-PAGIBIG         PIC 9(5)V99.
+               05  MST-EMP-WITHHOLDING-TAX PIC 9(6)V99.
+           03  MST-EMP-NETPAY          PIC 9(6)V99.
